@@ -10,9 +10,38 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT EmployeeFile ASSIGN TO 'EMPLOYEE.txt'
-           ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Employee-ID OF EmployeeRecordFormat
+               FILE STATUS IS WS-EMP-FILE-STATUS.
 
-     *> The declaration or varibles and file structure
+           SELECT DeptMasterFile ASSIGN TO 'DEPTMAST.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AuditFile ASSIGN TO 'AUDIT.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CheckpointFile ASSIGN TO 'CHECKPOINT.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CP-FILE-STATUS.
+
+           SELECT ServiceBandReportFile
+               ASSIGN TO 'SERVICE-BAND-REPORT.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DeptRosterReportFile
+               ASSIGN TO 'DEPT-ROSTER-REPORT.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PayrollExtractFile ASSIGN TO 'PAYROLL-EXTRACT.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT HeadcountHistFile ASSIGN TO 'HEADCOUNT-HIST.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SortedEmployeeFile ASSIGN TO 'SORTWORK.tmp'.
+
+      *> The declaration or varibles and file structure
        DATA DIVISION.
        FILE SECTION.
        FD  EmployeeFile.
@@ -23,57 +52,428 @@
            05  First-Name     PIC A(20).
            05  ServiceYears   PIC 9(2).
 
+       FD  DeptMasterFile.
+       01  DeptMasterRecord.
+           05  DM-Dept-Code   PIC 9(3).
+           05  DM-Dept-Name   PIC A(20).
+
+       FD  AuditFile.
+       01  AuditRecord.
+           05  AUD-TIMESTAMP      PIC X(19).
+           05  AUD-FILLER-1       PIC X(1).
+           05  AUD-OPERATOR-ID    PIC X(10).
+           05  AUD-FILLER-2       PIC X(1).
+           05  AUD-EMPLOYEE-ID    PIC 9(6).
+           05  AUD-FILLER-3       PIC X(1).
+           05  AUD-ACTION         PIC X(10).
+
+       FD  CheckpointFile.
+       01  CheckpointRecord.
+           05  CP-TIMESTAMP         PIC X(19).
+           05  CP-FILLER-1          PIC X(1).
+           05  CP-COUNT             PIC 9(5).
+           05  CP-FILLER-2          PIC X(1).
+           05  CP-LAST-EMPLOYEE-ID  PIC 9(6).
+
+       FD  ServiceBandReportFile.
+       01  ServiceBandReportRecord  PIC X(80).
+
+       FD  DeptRosterReportFile.
+       01  DeptRosterReportRecord   PIC X(80).
+
+       FD  PayrollExtractFile.
+       01  PayrollExtractRecord.
+           05  PR-EMPLOYEE-ID     PIC 9(6).
+           05  PR-DEPT-CODE       PIC 9(3).
+           05  PR-EMPLOYEE-NAME   PIC X(42).
+           05  PR-SERVICE-YEARS   PIC 9(2).
+           05  PR-FILLER          PIC X(7).
+
+       FD  HeadcountHistFile.
+       01  HeadcountHistRecord.
+           05  HH-RUN-DATE      PIC X(10).
+           05  HH-FILLER-1      PIC X(1).
+           05  HH-TOTAL-COUNT   PIC 9(6).
+           05  HH-FILLER-2      PIC X(1).
+           05  HH-AVG-SERVICE   PIC 9(3)V9(2).
+           05  HH-FILLER-3      PIC X(1).
+           05  HH-ADDED         PIC 9(5).
+           05  HH-FILLER-4      PIC X(1).
+           05  HH-REMOVED       PIC 9(5).
+
+       SD  SortedEmployeeFile.
+       01  SortedEmployeeRecord.
+           05  SE-Dept          PIC 9(3).
+           05  SE-Last-Name     PIC A(20).
+           05  SE-First-Name    PIC A(20).
+           05  SE-Employee-ID   PIC 9(6).
+           05  SE-ServiceYears  PIC 9(2).
+
        WORKING-STORAGE SECTION.
        01  WS-REPLY          PIC X(1).
        01  WS-EOF            PIC X(1) VALUE 'N'.
            88 EOF            VALUE 'Y'.
+       01  WS-SORT-EOF       PIC X(1) VALUE 'N'.
+           88 SORT-EOF       VALUE 'Y'.
+
+       01  WS-EMP-FILE-STATUS   PIC X(2) VALUE '00'.
+       01  WS-CP-FILE-STATUS    PIC X(2) VALUE '00'.
+
+       01  WS-OPERATOR-ID       PIC X(10).
+       01  WS-MENU-CHOICE       PIC X(1).
+       01  WS-ACTION-CHOICE     PIC X(1).
+
+       01  WS-ID-BUFFER         PIC X(6).
+       01  WS-DEPT-BUFFER       PIC X(3).
+       01  WS-SVC-BUFFER        PIC X(2).
+       01  WS-NAME-BUFFER       PIC X(20).
+
+       01  WS-VALID-FIELD       PIC X(1) VALUE 'N'.
+           88 VALID-FIELD       VALUE 'Y'.
+       01  WS-DEPT-FOUND-FLAG   PIC X(1) VALUE 'N'.
+           88 DEPT-FOUND        VALUE 'Y'.
+       01  WS-KEEP-CURRENT-OK   PIC X(1) VALUE 'N'.
+           88 KEEP-CURRENT-OK   VALUE 'Y'.
+       01  WS-DEPT-EOF          PIC X(1) VALUE 'N'.
+           88 DEPT-EOF          VALUE 'Y'.
+
+       01  WS-RECORD-COUNT          PIC 9(5) VALUE ZERO.
+       01  WS-CHECKPOINT-INTERVAL   PIC 9(3) VALUE 5.
+       01  WS-SESSION-ADDED         PIC 9(5) VALUE ZERO.
+       01  WS-SESSION-REMOVED       PIC 9(5) VALUE ZERO.
+
+       01  WS-AUDIT-EMPLOYEE-ID  PIC 9(6).
+       01  WS-AUDIT-ACTION       PIC X(10).
+
+       01  WS-BAND-5-9       PIC 9(5) VALUE ZERO.
+       01  WS-BAND-10-19     PIC 9(5) VALUE ZERO.
+       01  WS-BAND-20-PLUS   PIC 9(5) VALUE ZERO.
+
+       01  WS-CURRENT-DEPT       PIC 9(3).
+       01  WS-DEPT-COUNT         PIC 9(5).
+       01  WS-FIRST-DEPT-FLAG    PIC X(1) VALUE 'Y'.
+
+       01  WS-HH-TOTAL-COUNT   PIC 9(6).
+       01  WS-HH-SERVICE-SUM   PIC 9(8).
+       01  WS-HH-AVG-SERVICE   PIC 9(3)V9(2).
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CDT-YYYY        PIC 9(4).
+           05  WS-CDT-MM          PIC 9(2).
+           05  WS-CDT-DD          PIC 9(2).
+           05  WS-CDT-HH          PIC 9(2).
+           05  WS-CDT-MIN         PIC 9(2).
+           05  WS-CDT-SS          PIC 9(2).
+           05  WS-CDT-HUN         PIC 9(2).
+           05  WS-CDT-GMT-SIGN    PIC X(1).
+           05  WS-CDT-GMT-DIFF    PIC 9(4).
 
       *> List all the leveled processes for final output
-      PROCEDURE DIVISION.
-      000-INITIALIZATION.
-           PERFORM 100-ENTER-RECORDS.
-           PERFORM 200-DISPLAY-RECORDS.
+       PROCEDURE DIVISION.
+       000-INITIALIZATION.
+           DISPLAY "Enter Operator ID (10)"
+           ACCEPT WS-OPERATOR-ID
+           PERFORM 100-ENTER-RECORDS
+           PERFORM 200-DISPLAY-RECORDS
+           DISPLAY "Generate service-years banding report? (Y/N) "
+           ACCEPT WS-REPLY
+           IF WS-REPLY = 'Y' OR WS-REPLY = 'y'
+               PERFORM 250-BAND-REPORT
+           END-IF
+           DISPLAY "Generate department roster report? (Y/N) "
+           ACCEPT WS-REPLY
+           IF WS-REPLY = 'Y' OR WS-REPLY = 'y'
+               PERFORM 260-DEPT-ROSTER-REPORT
+           END-IF
+           DISPLAY "Generate payroll extract? (Y/N) "
+           ACCEPT WS-REPLY
+           IF WS-REPLY = 'Y' OR WS-REPLY = 'y'
+               PERFORM 270-PAYROLL-EXTRACT
+           END-IF
+           PERFORM 280-UPDATE-HEADCOUNT-HISTORY
            STOP RUN.
 
       *>Initialise the Enter-record and perform further processes
        100-ENTER-RECORDS.
-           OPEN OUTPUT EmployeeFile.
-           PERFORM WITH TEST BEFORE UNTIL WS-REPLY = 'N' OR WS-REPLY = 'n'
-                DISPLAY 'Enter a new record? (Y/N) '
-                ACCEPT WS-REPLY
-                IF WS-REPLY = 'Y' OR WS-REPLY = 'y'
-                    PERFORM 101-USER-INPUT
-                    PERFORM 102-WRITE-RECORD
-                END-IF
+           PERFORM 107-CHECK-CHECKPOINT
+           OPEN I-O EmployeeFile
+           IF WS-EMP-FILE-STATUS = '35'
+               OPEN OUTPUT EmployeeFile
+               CLOSE EmployeeFile
+               OPEN I-O EmployeeFile
+           END-IF
+           MOVE ZERO TO WS-RECORD-COUNT
+           MOVE SPACE TO WS-MENU-CHOICE
+           PERFORM WITH TEST BEFORE
+                   UNTIL WS-MENU-CHOICE = 'D' OR WS-MENU-CHOICE = 'd'
+                DISPLAY
+                 'Enter a new record, Maintain a record, or Done?'
+                 ' (N/M/D) '
+                ACCEPT WS-MENU-CHOICE
+                EVALUATE WS-MENU-CHOICE
+                    WHEN 'N' WHEN 'n'
+                        PERFORM 101-USER-INPUT
+                        PERFORM 102-WRITE-RECORD
+                    WHEN 'M' WHEN 'm'
+                        PERFORM 120-MAINTAIN-RECORD
+                    WHEN 'D' WHEN 'd'
+                        CONTINUE
+                    WHEN OTHER
+                        DISPLAY "Please enter N, M, or D."
+                END-EVALUATE
            END-PERFORM
-           CLOSE EmployeeFile.
+           CLOSE EmployeeFile
+           PERFORM 108-CLEAR-CHECKPOINT.
 
-           *> Collects the user input and accept it in EmployeeRecordFormat
+           *> Collects the user input into EmployeeRecordFormat
            101-USER-INPUT.
-                   DISPLAY "Enter Employee ID (6)".
-                   ACCEPT Employee-ID OF EmployeeRecordFormat.
-                   DISPLAY "Enter Department Code (3)".
-                   ACCEPT Dept OF EmployeeRecordFormat.
+                   MOVE 'N' TO WS-KEEP-CURRENT-OK
+                   PERFORM 103-VALIDATE-EMPLOYEE-ID
+                   PERFORM 104-VALIDATE-DEPT
                    DISPLAY "Enter First Name (20)".
                    ACCEPT First-Name OF EmployeeRecordFormat.
                    DISPLAY "Enter Last Name (20)".
                    ACCEPT Last-Name OF EmployeeRecordFormat.
-                   DISPLAY "Enter Years of Service (2)".
-                   ACCEPT ServiceYears OF EmployeeRecordFormat.
+                   PERFORM 105-VALIDATE-SERVICE-YEARS.
 
            102-WRITE-RECORD.
                    WRITE EmployeeRecordFormat
-                    BEFORE ADVANCING 1 LINE.
-                   DISPLAY "Data saved.....".
+                       INVALID KEY
+                           DISPLAY
+                               "Employee ID " Employee-ID
+                               OF EmployeeRecordFormat
+                               " is already on file. Entry rejected."
+                       NOT INVALID KEY
+                           DISPLAY "Data saved....."
+                           ADD 1 TO WS-RECORD-COUNT
+                           ADD 1 TO WS-SESSION-ADDED
+                           MOVE Employee-ID OF EmployeeRecordFormat
+                               TO WS-AUDIT-EMPLOYEE-ID
+                           MOVE "ADD" TO WS-AUDIT-ACTION
+                           PERFORM 900-LOG-AUDIT-ENTRY
+                           IF FUNCTION MOD(WS-RECORD-COUNT,
+                                   WS-CHECKPOINT-INTERVAL) = 0
+                               PERFORM 106-SAVE-CHECKPOINT
+                           END-IF
+                   END-WRITE.
+
+           *> Re-prompts until the Employee-ID is six digits
+           103-VALIDATE-EMPLOYEE-ID.
+                   MOVE 'N' TO WS-VALID-FIELD
+                   PERFORM WITH TEST AFTER UNTIL VALID-FIELD
+                       DISPLAY "Enter Employee ID (6)"
+                       ACCEPT WS-ID-BUFFER
+                       IF WS-ID-BUFFER IS NUMERIC
+                           MOVE WS-ID-BUFFER
+                               TO Employee-ID OF EmployeeRecordFormat
+                           MOVE 'Y' TO WS-VALID-FIELD
+                       ELSE
+                           DISPLAY
+                            "Employee ID must be 6 digits. Re-enter."
+                       END-IF
+                   END-PERFORM.
+
+           *> Re-prompts until Dept is a valid code on DEPT-MASTER
+           104-VALIDATE-DEPT.
+                   MOVE 'N' TO WS-VALID-FIELD
+                   PERFORM WITH TEST AFTER UNTIL VALID-FIELD
+                       IF KEEP-CURRENT-OK
+                           DISPLAY
+                            "Enter Dept Code (3, blank keeps current)"
+                       ELSE
+                           DISPLAY "Enter Department Code (3)"
+                       END-IF
+                       ACCEPT WS-DEPT-BUFFER
+                       IF KEEP-CURRENT-OK AND WS-DEPT-BUFFER = SPACES
+                           MOVE 'Y' TO WS-VALID-FIELD
+                       ELSE
+                           IF WS-DEPT-BUFFER IS NUMERIC
+                               MOVE WS-DEPT-BUFFER
+                                   TO Dept OF EmployeeRecordFormat
+                               PERFORM 109-CHECK-DEPT-EXISTS
+                               IF DEPT-FOUND
+                                   MOVE 'Y' TO WS-VALID-FIELD
+                               ELSE
+                                   DISPLAY
+                            "Dept code not on DEPT-MASTER. Re-enter."
+                               END-IF
+                           ELSE
+                               DISPLAY
+                            "Dept code must be 3 digits. Re-enter."
+                           END-IF
+                       END-IF
+                   END-PERFORM.
+
+           *> Re-prompts until ServiceYears is numeric, range 00-60
+           105-VALIDATE-SERVICE-YEARS.
+                   MOVE 'N' TO WS-VALID-FIELD
+                   PERFORM WITH TEST AFTER UNTIL VALID-FIELD
+                       IF KEEP-CURRENT-OK
+                           DISPLAY
+                            "Years of Service (blank keeps current)"
+                       ELSE
+                           DISPLAY "Enter Years of Service (00-60)"
+                       END-IF
+                       ACCEPT WS-SVC-BUFFER
+                       IF KEEP-CURRENT-OK AND WS-SVC-BUFFER = SPACES
+                           MOVE 'Y' TO WS-VALID-FIELD
+                       ELSE
+                           IF WS-SVC-BUFFER IS NUMERIC
+                               MOVE WS-SVC-BUFFER
+                                TO ServiceYears OF EmployeeRecordFormat
+                               IF ServiceYears OF EmployeeRecordFormat
+                                       <= 60
+                                   MOVE 'Y' TO WS-VALID-FIELD
+                               ELSE
+                                   DISPLAY
+                            "Years of service must be 00-60. Re-enter."
+                               END-IF
+                           ELSE
+                               DISPLAY
+                            "Years of service must be numeric. Re-enter"
+                           END-IF
+                       END-IF
+                   END-PERFORM.
+
+           *> Writes a checkpoint marker every N records added
+           106-SAVE-CHECKPOINT.
+                   MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+                   MOVE WS-RECORD-COUNT TO CP-COUNT
+                   MOVE Employee-ID OF EmployeeRecordFormat
+                       TO CP-LAST-EMPLOYEE-ID
+                   STRING WS-CDT-YYYY "-" WS-CDT-MM "-" WS-CDT-DD
+                           " " WS-CDT-HH ":" WS-CDT-MIN ":" WS-CDT-SS
+                       DELIMITED BY SIZE INTO CP-TIMESTAMP
+                   OPEN OUTPUT CheckpointFile
+                   WRITE CheckpointRecord
+                   CLOSE CheckpointFile.
+
+           *> Reports any checkpoint left by an interrupted bulk load
+           107-CHECK-CHECKPOINT.
+                   OPEN INPUT CheckpointFile
+                   IF WS-CP-FILE-STATUS = '00'
+                       READ CheckpointFile
+                           AT END
+                               CONTINUE
+                           NOT AT END
+                               DISPLAY
+                                   "Resuming bulk load: " CP-COUNT
+                                   " record(s) committed as of "
+                                   CP-TIMESTAMP ", last Employee-ID "
+                                   CP-LAST-EMPLOYEE-ID "."
+                       END-READ
+                       CLOSE CheckpointFile
+                   END-IF.
+
+           *> Clears the checkpoint once a bulk load ends cleanly
+           108-CLEAR-CHECKPOINT.
+                   OPEN OUTPUT CheckpointFile
+                   CLOSE CheckpointFile.
+
+           *> Scans DEPT-MASTER for a matching department code
+           109-CHECK-DEPT-EXISTS.
+                   MOVE 'N' TO WS-DEPT-FOUND-FLAG
+                   MOVE 'N' TO WS-DEPT-EOF
+                   OPEN INPUT DeptMasterFile
+                   PERFORM UNTIL DEPT-EOF OR DEPT-FOUND
+                       READ DeptMasterFile
+                           AT END
+                               MOVE 'Y' TO WS-DEPT-EOF
+                           NOT AT END
+                               IF DM-Dept-Code =
+                                       Dept OF EmployeeRecordFormat
+                                   MOVE 'Y' TO WS-DEPT-FOUND-FLAG
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE DeptMasterFile.
+
+           *> Looks up an employee by ID and offers update or delete
+           120-MAINTAIN-RECORD.
+                   PERFORM 103-VALIDATE-EMPLOYEE-ID
+                   READ EmployeeFile
+                       INVALID KEY
+                           DISPLAY "No employee found with that ID."
+                       NOT INVALID KEY
+                           PERFORM 121-DISPLAY-EMPLOYEE-RECORD
+                           DISPLAY "Update (U), Delete (D), Cancel (C)?"
+                           ACCEPT WS-ACTION-CHOICE
+                           EVALUATE WS-ACTION-CHOICE
+                               WHEN 'U' WHEN 'u'
+                                   PERFORM 122-UPDATE-EMPLOYEE-RECORD
+                               WHEN 'D' WHEN 'd'
+                                   PERFORM 123-DELETE-EMPLOYEE-RECORD
+                               WHEN OTHER
+                                   DISPLAY "No changes made."
+                           END-EVALUATE
+                   END-READ.
+
+           121-DISPLAY-EMPLOYEE-RECORD.
+                   DISPLAY "Employee-ID : " Employee-ID OF
+                       EmployeeRecordFormat
+                   DISPLAY "Dept        : " Dept OF EmployeeRecordFormat
+                   DISPLAY "First-Name  : " First-Name OF
+                       EmployeeRecordFormat
+                   DISPLAY "Last-Name   : " Last-Name OF
+                       EmployeeRecordFormat
+                   DISPLAY "ServiceYears: " ServiceYears OF
+                       EmployeeRecordFormat.
+
+           122-UPDATE-EMPLOYEE-RECORD.
+                   DISPLAY "Enter new First Name (blank keeps current)"
+                   ACCEPT WS-NAME-BUFFER
+                   IF WS-NAME-BUFFER NOT = SPACES
+                       MOVE WS-NAME-BUFFER TO First-Name OF
+                           EmployeeRecordFormat
+                   END-IF
+                   DISPLAY "Enter new Last Name (blank keeps current)"
+                   ACCEPT WS-NAME-BUFFER
+                   IF WS-NAME-BUFFER NOT = SPACES
+                       MOVE WS-NAME-BUFFER TO Last-Name OF
+                           EmployeeRecordFormat
+                   END-IF
+                   MOVE 'Y' TO WS-KEEP-CURRENT-OK
+                   PERFORM 105-VALIDATE-SERVICE-YEARS
+                   PERFORM 104-VALIDATE-DEPT
+                   MOVE 'N' TO WS-KEEP-CURRENT-OK
+                   REWRITE EmployeeRecordFormat
+                       INVALID KEY
+                           DISPLAY "Unable to update record."
+                       NOT INVALID KEY
+                           DISPLAY "Record updated....."
+                           MOVE Employee-ID OF EmployeeRecordFormat
+                               TO WS-AUDIT-EMPLOYEE-ID
+                           MOVE "CHANGE" TO WS-AUDIT-ACTION
+                           PERFORM 900-LOG-AUDIT-ENTRY
+                   END-REWRITE.
+
+           123-DELETE-EMPLOYEE-RECORD.
+                   MOVE Employee-ID OF EmployeeRecordFormat
+                       TO WS-AUDIT-EMPLOYEE-ID
+                   DELETE EmployeeFile
+                       INVALID KEY
+                           DISPLAY "Unable to delete record."
+                       NOT INVALID KEY
+                           DISPLAY "Record deleted....."
+                           ADD 1 TO WS-SESSION-REMOVED
+                           MOVE "DELETE" TO WS-AUDIT-ACTION
+                           PERFORM 900-LOG-AUDIT-ENTRY
+                   END-DELETE.
 
            *> Display the formatted records in console output
 
        200-DISPLAY-RECORDS.
-           OPEN INPUT EmployeeFile.
-           DISPLAY "EmployeeID  DeptCode  FirstName            LastName           ServiceYears".
-           DISPLAY "-------------------------------------------------------------------------".
-           PERFORM 300-WRITE-INTO-FILE
-           DISPLAY "-------------------------------------------------------------------------".
+           OPEN INPUT EmployeeFile
+           DISPLAY "EmployeeID  DeptCode  FirstName            "
+               "LastName           ServiceYears".
+           DISPLAY "-----------------------------------------"
+               "--------------------------------".
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL EOF
+               PERFORM 300-WRITE-INTO-FILE
+           END-PERFORM
+           DISPLAY "-----------------------------------------"
+               "--------------------------------".
            CLOSE EmployeeFile.
 
 
@@ -92,4 +492,230 @@
             " " ServiceYears OF EmployeeRecordFormat
            END-READ.
 
+           *> Service-years band report for HR retirement/award planning
+       250-BAND-REPORT.
+           OPEN INPUT EmployeeFile
+           OPEN OUTPUT ServiceBandReportFile
+           MOVE ZERO TO WS-BAND-5-9
+           MOVE ZERO TO WS-BAND-10-19
+           MOVE ZERO TO WS-BAND-20-PLUS
+           MOVE SPACES TO ServiceBandReportRecord
+           STRING "Service-Years Banding Report" DELIMITED BY SIZE
+               INTO ServiceBandReportRecord
+           WRITE ServiceBandReportRecord
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL EOF
+               READ EmployeeFile
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       PERFORM 251-WRITE-BAND-DETAIL
+               END-READ
+           END-PERFORM
+           MOVE SPACES TO ServiceBandReportRecord
+           STRING "5-9 years subtotal   : " WS-BAND-5-9
+               DELIMITED BY SIZE INTO ServiceBandReportRecord
+           WRITE ServiceBandReportRecord
+           MOVE SPACES TO ServiceBandReportRecord
+           STRING "10-19 years subtotal : " WS-BAND-10-19
+               DELIMITED BY SIZE INTO ServiceBandReportRecord
+           WRITE ServiceBandReportRecord
+           MOVE SPACES TO ServiceBandReportRecord
+           STRING "20+ years subtotal   : " WS-BAND-20-PLUS
+               DELIMITED BY SIZE INTO ServiceBandReportRecord
+           WRITE ServiceBandReportRecord
+           CLOSE ServiceBandReportFile
+           CLOSE EmployeeFile.
+
+           251-WRITE-BAND-DETAIL.
+                   MOVE SPACES TO ServiceBandReportRecord
+                   EVALUATE TRUE
+                       WHEN ServiceYears OF EmployeeRecordFormat >= 20
+                           ADD 1 TO WS-BAND-20-PLUS
+                           STRING Employee-ID OF EmployeeRecordFormat
+                               "  " Last-Name OF EmployeeRecordFormat
+                               "  20+ years" DELIMITED BY SIZE
+                               INTO ServiceBandReportRecord
+                           WRITE ServiceBandReportRecord
+                       WHEN ServiceYears OF EmployeeRecordFormat >= 10
+                           ADD 1 TO WS-BAND-10-19
+                           STRING Employee-ID OF EmployeeRecordFormat
+                               "  " Last-Name OF EmployeeRecordFormat
+                               "  10-19 years" DELIMITED BY SIZE
+                               INTO ServiceBandReportRecord
+                           WRITE ServiceBandReportRecord
+                       WHEN ServiceYears OF EmployeeRecordFormat >= 5
+                           ADD 1 TO WS-BAND-5-9
+                           STRING Employee-ID OF EmployeeRecordFormat
+                               "  " Last-Name OF EmployeeRecordFormat
+                               "  5-9 years" DELIMITED BY SIZE
+                               INTO ServiceBandReportRecord
+                           WRITE ServiceBandReportRecord
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE.
+
+           *> Department roster report, sorted by Dept then Last-Name
+       260-DEPT-ROSTER-REPORT.
+           SORT SortedEmployeeFile
+               ON ASCENDING KEY SE-Dept SE-Last-Name
+               INPUT PROCEDURE IS 261-DEPT-ROSTER-INPUT
+               OUTPUT PROCEDURE IS 262-DEPT-ROSTER-OUTPUT.
+
+           261-DEPT-ROSTER-INPUT.
+                   OPEN INPUT EmployeeFile
+                   MOVE 'N' TO WS-EOF
+                   PERFORM UNTIL EOF
+                       READ EmployeeFile
+                           AT END
+                               SET EOF TO TRUE
+                           NOT AT END
+                               MOVE Dept OF EmployeeRecordFormat
+                                   TO SE-Dept
+                               MOVE Last-Name OF EmployeeRecordFormat
+                                   TO SE-Last-Name
+                               MOVE First-Name OF EmployeeRecordFormat
+                                   TO SE-First-Name
+                               MOVE Employee-ID OF EmployeeRecordFormat
+                                   TO SE-Employee-ID
+                               MOVE ServiceYears OF EmployeeRecordFormat
+                                   TO SE-ServiceYears
+                               RELEASE SortedEmployeeRecord
+                       END-READ
+                   END-PERFORM
+                   CLOSE EmployeeFile.
+
+           262-DEPT-ROSTER-OUTPUT.
+                   OPEN OUTPUT DeptRosterReportFile
+                   MOVE ZERO TO WS-DEPT-COUNT
+                   MOVE ZERO TO WS-CURRENT-DEPT
+                   MOVE 'Y' TO WS-FIRST-DEPT-FLAG
+                   MOVE 'N' TO WS-SORT-EOF
+                   PERFORM UNTIL SORT-EOF
+                       RETURN SortedEmployeeFile
+                           AT END
+                               SET SORT-EOF TO TRUE
+                           NOT AT END
+                               IF WS-FIRST-DEPT-FLAG = 'Y'
+                                       OR SE-Dept NOT = WS-CURRENT-DEPT
+                                   IF WS-FIRST-DEPT-FLAG = 'N'
+                                       PERFORM 263-WRITE-DEPT-TOTAL
+                                   END-IF
+                                   MOVE SE-Dept TO WS-CURRENT-DEPT
+                                   MOVE ZERO TO WS-DEPT-COUNT
+                                   MOVE 'N' TO WS-FIRST-DEPT-FLAG
+                                   PERFORM 264-WRITE-DEPT-HEADING
+                               END-IF
+                               PERFORM 265-WRITE-DEPT-DETAIL
+                               ADD 1 TO WS-DEPT-COUNT
+                       END-RETURN
+                   END-PERFORM
+                   IF WS-FIRST-DEPT-FLAG = 'N'
+                       PERFORM 263-WRITE-DEPT-TOTAL
+                   END-IF
+                   CLOSE DeptRosterReportFile.
+
+           263-WRITE-DEPT-TOTAL.
+                   MOVE SPACES TO DeptRosterReportRecord
+                   STRING "  Headcount for Dept " WS-CURRENT-DEPT
+                       " : " WS-DEPT-COUNT DELIMITED BY SIZE
+                       INTO DeptRosterReportRecord
+                   WRITE DeptRosterReportRecord
+                   MOVE SPACES TO DeptRosterReportRecord
+                   WRITE DeptRosterReportRecord.
+
+           264-WRITE-DEPT-HEADING.
+                   MOVE SPACES TO DeptRosterReportRecord
+                   STRING "Department " SE-Dept DELIMITED BY SIZE
+                       INTO DeptRosterReportRecord
+                   WRITE DeptRosterReportRecord.
+
+           265-WRITE-DEPT-DETAIL.
+                   MOVE SPACES TO DeptRosterReportRecord
+                   STRING "  " SE-Employee-ID "  " SE-Last-Name
+                       " " SE-First-Name "  " SE-ServiceYears
+                       DELIMITED BY SIZE INTO DeptRosterReportRecord
+                   WRITE DeptRosterReportRecord.
+
+           *> Payroll feed extract in the payroll system's interface
+           *> layout
+       270-PAYROLL-EXTRACT.
+           OPEN INPUT EmployeeFile
+           OPEN OUTPUT PayrollExtractFile
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL EOF
+               READ EmployeeFile
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       PERFORM 271-WRITE-PAYROLL-DETAIL
+               END-READ
+           END-PERFORM
+           CLOSE PayrollExtractFile
+           CLOSE EmployeeFile.
+
+           271-WRITE-PAYROLL-DETAIL.
+                   MOVE SPACES TO PayrollExtractRecord
+                   MOVE Employee-ID OF EmployeeRecordFormat
+                       TO PR-EMPLOYEE-ID
+                   MOVE Dept OF EmployeeRecordFormat TO PR-DEPT-CODE
+                   STRING
+                       FUNCTION TRIM(Last-Name OF EmployeeRecordFormat)
+                           DELIMITED BY SIZE
+                       ", " DELIMITED BY SIZE
+                       FUNCTION TRIM(First-Name OF EmployeeRecordFormat)
+                           DELIMITED BY SIZE
+                       INTO PR-EMPLOYEE-NAME
+                   MOVE ServiceYears OF EmployeeRecordFormat
+                       TO PR-SERVICE-YEARS
+                   WRITE PayrollExtractRecord.
+
+           *> Appends a dated headcount/average-tenure line for trending
+       280-UPDATE-HEADCOUNT-HISTORY.
+           OPEN INPUT EmployeeFile
+           MOVE ZERO TO WS-HH-TOTAL-COUNT
+           MOVE ZERO TO WS-HH-SERVICE-SUM
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL EOF
+               READ EmployeeFile
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-HH-TOTAL-COUNT
+                       ADD ServiceYears OF EmployeeRecordFormat
+                           TO WS-HH-SERVICE-SUM
+               END-READ
+           END-PERFORM
+           CLOSE EmployeeFile
+           IF WS-HH-TOTAL-COUNT > 0
+               COMPUTE WS-HH-AVG-SERVICE ROUNDED =
+                   WS-HH-SERVICE-SUM / WS-HH-TOTAL-COUNT
+           ELSE
+               MOVE ZERO TO WS-HH-AVG-SERVICE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE SPACES TO HeadcountHistRecord
+           STRING WS-CDT-YYYY "-" WS-CDT-MM "-" WS-CDT-DD
+               DELIMITED BY SIZE INTO HH-RUN-DATE
+           MOVE WS-HH-TOTAL-COUNT TO HH-TOTAL-COUNT
+           MOVE WS-HH-AVG-SERVICE TO HH-AVG-SERVICE
+           MOVE WS-SESSION-ADDED TO HH-ADDED
+           MOVE WS-SESSION-REMOVED TO HH-REMOVED
+           OPEN EXTEND HeadcountHistFile
+           WRITE HeadcountHistRecord
+           CLOSE HeadcountHistFile.
+
+           *> Appends one line to AUDIT.txt for every add/change/delete
+       900-LOG-AUDIT-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           STRING WS-CDT-YYYY "-" WS-CDT-MM "-" WS-CDT-DD
+                   " " WS-CDT-HH ":" WS-CDT-MIN ":" WS-CDT-SS
+               DELIMITED BY SIZE INTO AUD-TIMESTAMP
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID
+           MOVE WS-AUDIT-EMPLOYEE-ID TO AUD-EMPLOYEE-ID
+           MOVE WS-AUDIT-ACTION TO AUD-ACTION
+           OPEN EXTEND AuditFile
+           WRITE AuditRecord
+           CLOSE AuditFile.
+
        END PROGRAM E-Record.
